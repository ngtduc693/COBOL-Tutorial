@@ -1,48 +1,374 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DUKE-CONNECT-MYSQL.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. GNUCOBOL.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-COMMAND PIC X(1000).
-       01 WS-RETURN-CODE PIC S9(4) COMP.
-       01 WS-HOSTNAME PIC X(60) VALUE ''.
-       01 WS-PORT PIC 9(6) VALUE 16617.
-       01 WS-USERNAME PIC X(10) VALUE ''.
-       01 WS-PASSWORD PIC X(30) VALUE ''.
-       01 WS-DBNAME PIC X(10) VALUE ''.
-       01 WS-CUSTOMER-QUERY PIC X(30) VALUE 'SELECT * FROM customers'.
-
-       PROCEDURE DIVISION.
-
-       STRING
-           'mysql '        DELIMITED BY SIZE
-           '-h '          DELIMITED BY SIZE
-           WS-HOSTNAME    DELIMITED BY SIZE
-           ' -P '         DELIMITED BY SIZE
-           WS-PORT        DELIMITED BY SIZE
-           ' -u '         DELIMITED BY SIZE
-           WS-USERNAME    DELIMITED BY SIZE
-           ' -p'          DELIMITED BY SIZE
-           WS-PASSWORD    DELIMITED BY SIZE
-           ' -D '         DELIMITED BY SIZE
-           WS-DBNAME      DELIMITED BY SIZE
-           ' -e "'        DELIMITED BY SIZE
-           WS-CUSTOMER-QUERY DELIMITED BY SIZE
-           '"'            DELIMITED BY SIZE
-           INTO WS-COMMAND
-       END-STRING
-
-       CALL "system" USING WS-COMMAND GIVING WS-RETURN-CODE.
-
-       IF WS-RETURN-CODE = 0
-          DISPLAY 'Connected and query executed!'
-       ELSE
-          DISPLAY 'Failed to execute command, error code: '
-          WS-RETURN-CODE
-       END-IF.
-
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. DUKE-CONNECT-MYSQL.
+000120 AUTHOR. D-TRAN.
+000130 INSTALLATION. DUKE-RETAIL-SYSTEMS.
+000140 DATE-WRITTEN. 2024-03-05.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*--------------------------------------------------------------
+000190* 2024-03-05 DT   ORIGINAL PROGRAM - RAN 'SELECT * FROM
+000200*                 CUSTOMERS' AGAINST THE CUSTOMER DATABASE.
+000210* 2026-08-09 DT   PARAMETERIZED THE QUERY - A CUSTOMER ID CAN
+000220*                 NOW BE SUPPLIED TO LOOK UP ONE ACCOUNT
+000230*                 INSTEAD OF ALWAYS PULLING THE WHOLE TABLE.
+000240* 2026-08-09 DT   QUERY OUTPUT IS NOW SPOOLED TO A DATED REPORT
+000250*                 FILE SO AN UNATTENDED RUN LEAVES SOMETHING
+000260*                 BEHIND TO READ.
+000270* 2026-08-09 DT   EVERY RUN NOW APPENDS A LINE TO A RUN AUDIT
+000280*                 LOG - WHO CONNECTED, TO WHAT, AND WHETHER IT
+000290*                 WORKED.
+000300* 2026-08-09 DT   CONNECTION PARAMETERS (HOST, PORT, USER ID,
+000310*                 PASSWORD, DATABASE) ARE NO LONGER HARD-CODED -
+000320*                 THEY ARE NOW READ FROM AN EXTERNAL, ACCESS-
+000330*                 CONTROLLED PARAMETER FILE AT STARTUP.
+000340* 2026-08-09 DT   CONNECTION FAILURES ARE NOW RETRIED A FEW
+000350*                 TIMES WITH A SHORT PAUSE BETWEEN ATTEMPTS
+000360*                 BEFORE THE RUN GIVES UP, SINCE MOST FAILURES
+000370*                 ARE TRANSIENT.
+000380* 2026-08-09 DT   REPLACED THE MYSQL CLIENT SHELL-OUT WITH A
+000390*                 NATIVE SQL CALL INTERFACE (SQLCONNECT/
+000400*                 SQLEXEC/SQLDISCONNECT). NO SHELL IS FORKED
+000410*                 PER RUN AND THE PASSWORD NO LONGER APPEARS
+000420*                 ON THE PROCESS LIST.
+000430* 2026-08-09 DT   FIXED THE RETRY LOOP SO IT TESTS AFTER THE
+000440*                 FIRST ATTEMPT INSTEAD OF BEFORE IT - IT WAS
+000450*                 SKIPPING THE CONNECTION ENTIRELY BECAUSE
+000460*                 WS-RETURN-CODE STARTS AT ZERO.
+000470* 2026-08-09 DT   REJECTS A QUOTE CHARACTER IN THE CUSTOMER ID
+000480*                 INSTEAD OF LETTING IT BREAK OUT OF THE QUERY
+000490*                 LITERAL. ALSO ADDED AN UNATTENDED MODE, DRIVEN
+000500*                 BY ENVIRONMENT VARIABLES, SO THE DAILY CONTROL
+000510*                 JOB CAN RUN THIS PROGRAM WITHOUT A TERMINAL.
+000511* 2026-08-09 DT   NOW SETS RETURN-CODE NONZERO WHEN MYSQLPRM
+000512*                 WON'T OPEN OR THE RUN NEVER CONNECTS, SO THE
+000513*                 DAILY CONTROL JOB CAN TELL THIS STEP FAILED.
+000514*                 A QUERY FAILURE (CONNECTION GOOD, SQLEXEC BAD)
+000515*                 NO LONGER BURNS THROUGH ALL THE CONNECTION
+000516*                 RETRIES - ONLY A FAILED SQLCONNECT IS RETRIED.
+000517*                 THE RETRY PAUSE NOW DOUBLES ON EACH ATTEMPT, UP
+000518*                 TO A THIRTY-SECOND CAP, SO IT IS ACTUAL BACKOFF
+000519*                 INSTEAD OF THE SAME FIXED PAUSE EVERY TIME.
+000521* 2026-08-09 DT   3000-WRITE-AUDIT-LOG NOW CHECKS FILE STATUS
+000522*                 AFTER THE FALLBACK OPEN AND THE WRITE, THE SAME
+000523*                 WAY THE REST OF THIS CHANGE SET ALREADY DOES,
+000524*                 SO A DISK-FULL OR PERMISSION FAILURE ON THE
+000525*                 AUDIT LOG NO LONGER PASSES SILENTLY.
+000526*--------------------------------------------------------------
+000530
+000540 ENVIRONMENT DIVISION.
+000550 CONFIGURATION SECTION.
+000560 SOURCE-COMPUTER. GNUCOBOL.
+000570
+000580 INPUT-OUTPUT SECTION.
+000590 FILE-CONTROL.
+000600     SELECT AUDIT-LOG ASSIGN TO "MYSQLAUD"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000630     SELECT CONNECT-PARMS ASSIGN TO "MYSQLPRM"
+000640         ORGANIZATION IS LINE SEQUENTIAL
+000650         FILE STATUS IS WS-PARM-FILE-STATUS.
+000660
+000670 DATA DIVISION.
+000680 FILE SECTION.
+000690 FD  AUDIT-LOG
+000700     LABEL RECORDS ARE STANDARD.
+000710 01  AUDIT-RECORD                PIC X(200).
+000720
+000730 FD  CONNECT-PARMS
+000740     LABEL RECORDS ARE STANDARD.
+000750 01  PARM-RECORD.
+000760     05 PARM-HOSTNAME            PIC X(60).
+000770     05 PARM-PORT                PIC 9(06).
+000780     05 PARM-USERNAME            PIC X(10).
+000790     05 PARM-PASSWORD            PIC X(30).
+000800     05 PARM-DBNAME              PIC X(10).
+000810
+000820 WORKING-STORAGE SECTION.
+000830 01 WS-RETURN-CODE            PIC S9(4) COMP.
+000840 01 WS-HOSTNAME               PIC X(60) VALUE SPACES.
+000850 01 WS-PORT                   PIC 9(6) VALUE ZERO.
+000860 01 WS-USERNAME               PIC X(10) VALUE SPACES.
+000870 01 WS-PASSWORD               PIC X(30) VALUE SPACES.
+000880 01 WS-DBNAME                 PIC X(10) VALUE SPACES.
+000890 01 WS-CUSTOMER-QUERY         PIC X(80) VALUE SPACES.
+000900 01 WS-PARM-FILE-STATUS       PIC X(02) VALUE '00'.
+000910     88 WS-PARM-FILE-OK          VALUE '00'.
+000920
+000930*--------------------------------------------------------------
+000940* RETRY-WITH-BACKOFF FIELDS
+000950*--------------------------------------------------------------
+000960 01 WS-RETRY-COUNT             PIC 9(02) VALUE ZERO.
+000970 01 WS-MAX-RETRIES             PIC 9(02) VALUE 3.
+000980 01 WS-RETRY-DELAY-SECS        PIC 9(02) COMP VALUE 2.
+000985 01 WS-RETRY-DELAY-MAX         PIC 9(02) COMP VALUE 30.
+000987 01 WS-CONNECT-FAILED-SWITCH   PIC X(01) VALUE 'N'.
+000988     88 WS-CONNECT-FAILED          VALUE 'Y'.
+000990
+001000*--------------------------------------------------------------
+001010* CUSTOMER LOOKUP FIELDS
+001020*--------------------------------------------------------------
+001030 01 WS-CUSTOMER-ID            PIC X(10) VALUE SPACES.
+001040 01 WS-QUOTE-COUNT            PIC 9(02) VALUE 0.
+001050
+001060*--------------------------------------------------------------
+001070* UNATTENDED-MODE FIELDS
+001080*    WHEN THE DAILY CONTROL JOB RUNS THIS PROGRAM, IT SETS
+001090*    DUKE_BATCH_MODE=Y IN THE ENVIRONMENT SO THE CUSTOMER ID IS
+001100*    TAKEN FROM DUKE_CUSTOMER_ID INSTEAD OF PROMPTING A
+001110*    TERMINAL THAT ISN'T THERE.
+001120*--------------------------------------------------------------
+001130 01 WS-ENV-BATCH-FLAG          PIC X(01) VALUE SPACE.
+001140     88 WS-ENV-IS-BATCH            VALUE 'Y'.
+001150*--------------------------------------------------------------
+001160* SPOOLED REPORT FIELDS
+001170*--------------------------------------------------------------
+001180 01 WS-CURRENT-DATE            PIC 9(08).
+001190 01 WS-REPORT-FILENAME         PIC X(30).
+001200
+001210*--------------------------------------------------------------
+001220* AUDIT LOG FIELDS
+001230*--------------------------------------------------------------
+001240 01 WS-AUDIT-FILE-STATUS       PIC X(02) VALUE '00'.
+001250     88 WS-AUDIT-FILE-OK          VALUE '00'.
+001260 01 WS-CURRENT-TIME            PIC 9(08).
+001270 01 WS-AUDIT-LINE.
+001280     05 WS-AUDIT-DATE          PIC 9(08).
+001290     05 FILLER                 PIC X(01) VALUE SPACE.
+001300     05 WS-AUDIT-TIME          PIC 9(08).
+001310     05 FILLER                 PIC X(01) VALUE SPACE.
+001320     05 WS-AUDIT-HOST          PIC X(60).
+001330     05 FILLER                 PIC X(01) VALUE SPACE.
+001340     05 WS-AUDIT-USER          PIC X(10).
+001350     05 FILLER                 PIC X(01) VALUE SPACE.
+001360     05 WS-AUDIT-QUERY         PIC X(80).
+001370     05 FILLER                 PIC X(01) VALUE SPACE.
+001380     05 WS-AUDIT-RETCODE       PIC -(4)9.
+001390
+001400 PROCEDURE DIVISION.
+001410*--------------------------------------------------------------
+001420* 0000-MAIN-PROCESS
+001430*    CONTROLS THE OVERALL FLOW OF THE CUSTOMER QUERY RUN.
+001440*--------------------------------------------------------------
+001450 0000-MAIN-PROCESS.
+001460     PERFORM 0500-LOAD-CONNECTION-PARMS THRU 0500-EXIT
+001470     PERFORM 1000-GET-CUSTOMER-ID THRU 1000-EXIT
+001480     PERFORM 1100-BUILD-QUERY THRU 1100-EXIT
+001490     PERFORM 1200-BUILD-REPORT-FILENAME THRU 1200-EXIT
+001500     PERFORM 1900-CONNECT-WITH-RETRY THRU 1900-EXIT
+001510     PERFORM 3000-WRITE-AUDIT-LOG THRU 3000-EXIT
+001515     IF WS-RETURN-CODE NOT = 0
+001516         MOVE 1 TO RETURN-CODE
+001517     END-IF
+001520     STOP RUN.
+001530
+001540*--------------------------------------------------------------
+001550* 0500-LOAD-CONNECTION-PARMS
+001560*    READS THE HOST, PORT, USER ID, PASSWORD AND DATABASE NAME
+001570*    FROM THE EXTERNAL, ACCESS-CONTROLLED PARAMETER FILE SO
+001580*    NONE OF IT HAS TO LIVE IN SOURCE OR REQUIRE A RECOMPILE
+001590*    TO CHANGE.
+001600*--------------------------------------------------------------
+001610 0500-LOAD-CONNECTION-PARMS.
+001620     OPEN INPUT CONNECT-PARMS
+001630     IF NOT WS-PARM-FILE-OK
+001640         DISPLAY "ERROR: cannot open MYSQLPRM, status "
+001650             WS-PARM-FILE-STATUS
+001655         MOVE 1 TO RETURN-CODE
+001660         STOP RUN
+001670     END-IF
+001680
+001690     READ CONNECT-PARMS
+001700         AT END
+001710             DISPLAY "ERROR: MYSQLPRM is empty - no connection "
+001720                 "parameters on file."
+001725             MOVE 1 TO RETURN-CODE
+001730             CLOSE CONNECT-PARMS
+001740             STOP RUN
+001750     END-READ
+001760
+001770     MOVE PARM-HOSTNAME  TO WS-HOSTNAME
+001780     MOVE PARM-PORT      TO WS-PORT
+001790     MOVE PARM-USERNAME  TO WS-USERNAME
+001800     MOVE PARM-PASSWORD  TO WS-PASSWORD
+001810     MOVE PARM-DBNAME    TO WS-DBNAME
+001820
+001830     CLOSE CONNECT-PARMS.
+001840 0500-EXIT.
+001850     EXIT.
+001860
+001870*--------------------------------------------------------------
+001880* 1000-GET-CUSTOMER-ID
+001890*    ASKS WHICH CUSTOMER TO LOOK UP. A BLANK ANSWER MEANS THE
+001900*    WHOLE CUSTOMERS TABLE IS WANTED.
+001910*--------------------------------------------------------------
+001920 1000-GET-CUSTOMER-ID.
+001930     ACCEPT WS-ENV-BATCH-FLAG FROM ENVIRONMENT "DUKE_BATCH_MODE"
+001940     IF WS-ENV-IS-BATCH
+001950         ACCEPT WS-CUSTOMER-ID FROM ENVIRONMENT "DUKE_CUSTOMER_ID"
+001960         GO TO 1000-EXIT
+001970     END-IF
+001980     DISPLAY "Enter customer ID or account number "
+001990         "(blank for all customers): "
+002000     ACCEPT WS-CUSTOMER-ID.
+002010 1000-EXIT.
+002020     EXIT.
+002030
+002040*--------------------------------------------------------------
+002050* 1100-BUILD-QUERY
+002060*    BUILDS A WHERE-CLAUSE QUERY AGAINST THE ONE CUSTOMER
+002070*    REQUESTED, OR THE UNFILTERED QUERY WHEN NONE WAS GIVEN.
+002080*--------------------------------------------------------------
+002090 1100-BUILD-QUERY.
+002100     MOVE 0 TO WS-QUOTE-COUNT
+002110     INSPECT WS-CUSTOMER-ID TALLYING WS-QUOTE-COUNT
+002120         FOR ALL "'"
+002130     IF WS-QUOTE-COUNT > 0
+002140         DISPLAY "WARNING: customer ID contains an invalid quote "
+002150             "character - ignoring and querying all customers."
+002160         MOVE SPACES TO WS-CUSTOMER-ID
+002170     END-IF
+002180     IF WS-CUSTOMER-ID = SPACES
+002190         MOVE "SELECT * FROM customers" TO WS-CUSTOMER-QUERY
+002200         GO TO 1100-EXIT
+002210     END-IF
+002220
+002230     STRING "SELECT * FROM customers WHERE customer_id = '"
+002240             DELIMITED BY SIZE
+002250         WS-CUSTOMER-ID  DELIMITED BY SPACE
+002260         "'"             DELIMITED BY SIZE
+002270         INTO WS-CUSTOMER-QUERY
+002280     END-STRING.
+002290 1100-EXIT.
+002300     EXIT.
+002310
+002320*--------------------------------------------------------------
+002330* 1200-BUILD-REPORT-FILENAME
+002340*    BUILDS TODAY'S DATED QUERY OUTPUT FILENAME SO AN
+002350*    UNATTENDED RUN LEAVES A REPORT BEHIND ON DISK.
+002360*--------------------------------------------------------------
+002370 1200-BUILD-REPORT-FILENAME.
+002380     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+002390     STRING "CUSTRPT"      DELIMITED BY SIZE
+002400            WS-CURRENT-DATE DELIMITED BY SIZE
+002410            ".TXT"         DELIMITED BY SIZE
+002420         INTO WS-REPORT-FILENAME
+002430     END-STRING.
+002440 1200-EXIT.
+002450     EXIT.
+002460
+002470*--------------------------------------------------------------
+002480* 1900-CONNECT-WITH-RETRY
+002490*    DRIVES 2000-RUN-QUERY UP TO WS-MAX-RETRIES EXTRA TIMES
+002500*    WHEN THE CONNECTION FAILS, SINCE MOST CONNECTION FAILURES
+002510*    ARE TRANSIENT AND CLEAR UP ON THEIR OWN.
+002520*--------------------------------------------------------------
+002530 1900-CONNECT-WITH-RETRY.
+002540     MOVE ZERO TO WS-RETRY-COUNT
+002550     PERFORM 1950-ATTEMPT-CONNECTION THRU 1950-EXIT
+002560         WITH TEST AFTER
+002570         UNTIL WS-RETURN-CODE = 0
+002580            OR WS-RETRY-COUNT > WS-MAX-RETRIES.
+002590 1900-EXIT.
+002600     EXIT.
+002610
+002620*--------------------------------------------------------------
+002630* 1950-ATTEMPT-CONNECTION
+002640*    MAKES ONE CONNECTION ATTEMPT AND, IF IT FAILS AND ATTEMPTS
+002650*    REMAIN, PAUSES BRIEFLY BEFORE THE NEXT ONE IS TRIED.
+002660*--------------------------------------------------------------
+002670 1950-ATTEMPT-CONNECTION.
+002680     ADD 1 TO WS-RETRY-COUNT
+002690     PERFORM 2000-RUN-QUERY THRU 2000-EXIT
+002700     IF WS-RETURN-CODE NOT = 0
+002705         IF NOT WS-CONNECT-FAILED
+002706             DISPLAY "Query execution failed (error code "
+002707                 WS-RETURN-CODE ") - not a connection problem, "
+002708                 "not retrying."
+002709             COMPUTE WS-RETRY-COUNT = WS-MAX-RETRIES + 1
+002710         ELSE
+002711             IF WS-RETRY-COUNT <= WS-MAX-RETRIES
+002720                 DISPLAY "Connection attempt " WS-RETRY-COUNT
+002730                     " failed (error code " WS-RETURN-CODE
+002740                     ") - retrying in " WS-RETRY-DELAY-SECS
+002741                     " seconds..."
+002750                 CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+002751                 IF WS-RETRY-DELAY-SECS * 2 > WS-RETRY-DELAY-MAX
+002752                     MOVE WS-RETRY-DELAY-MAX
+002753                         TO WS-RETRY-DELAY-SECS
+002754                 ELSE
+002755                     COMPUTE WS-RETRY-DELAY-SECS =
+002756                         WS-RETRY-DELAY-SECS * 2
+002757                 END-IF
+002760             ELSE
+002770                 DISPLAY "Connection failed after " WS-RETRY-COUNT
+002780                     " attempts - giving up."
+002790             END-IF
+002795         END-IF
+002800     END-IF.
+002810 1950-EXIT.
+002820     EXIT.
+002830
+002840*--------------------------------------------------------------
+002850* 2000-RUN-QUERY
+002860*    OPENS A NATIVE SQL CONNECTION, RUNS THE QUERY AND SPOOLS
+002870*    THE RESULT SET TO THE DATED REPORT FILE, THEN DROPS THE
+002880*    CONNECTION. NO SHELL IS FORKED AND THE PASSWORD NEVER
+002890*    APPEARS ON THE PROCESS LIST.
+002900*--------------------------------------------------------------
+002910 2000-RUN-QUERY.
+002915     MOVE 'N' TO WS-CONNECT-FAILED-SWITCH
+002920     CALL "SQLCONNECT" USING WS-HOSTNAME WS-PORT WS-USERNAME
+002930             WS-PASSWORD WS-DBNAME
+002940         GIVING WS-RETURN-CODE
+002950     IF WS-RETURN-CODE NOT = 0
+002955         MOVE 'Y' TO WS-CONNECT-FAILED-SWITCH
+002960         GO TO 2000-EXIT
+002970     END-IF
+002980
+002990     CALL "SQLEXEC" USING WS-CUSTOMER-QUERY WS-REPORT-FILENAME
+003000         GIVING WS-RETURN-CODE
+003010     IF WS-RETURN-CODE = 0
+003020         DISPLAY "Connected and query executed! Results in "
+003030             WS-REPORT-FILENAME
+003040     END-IF
+003050
+003060     CALL "SQLDISCONNECT".
+003070 2000-EXIT.
+003080     EXIT.
+003090
+003100*--------------------------------------------------------------
+003110* 3000-WRITE-AUDIT-LOG
+003120*    APPENDS ONE LINE TO THE RUN AUDIT LOG RECORDING WHO
+003130*    CONNECTED, TO WHAT, AND WHETHER THE RUN SUCCEEDED.
+003140*--------------------------------------------------------------
+003150 3000-WRITE-AUDIT-LOG.
+003160     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+003170     ACCEPT WS-CURRENT-TIME FROM TIME
+003180     OPEN EXTEND AUDIT-LOG
+003190     IF NOT WS-AUDIT-FILE-OK
+003200         OPEN OUTPUT AUDIT-LOG
+003205         IF NOT WS-AUDIT-FILE-OK
+003206             DISPLAY "WARNING: could not open MYSQLAUD, status "
+003207                 WS-AUDIT-FILE-STATUS
+003208             GO TO 3000-EXIT
+003209         END-IF
+003210     END-IF
+003220
+003230     MOVE WS-CURRENT-DATE  TO WS-AUDIT-DATE
+003240     MOVE WS-CURRENT-TIME  TO WS-AUDIT-TIME
+003250     MOVE WS-HOSTNAME      TO WS-AUDIT-HOST
+003260     MOVE WS-USERNAME      TO WS-AUDIT-USER
+003270     MOVE WS-CUSTOMER-QUERY TO WS-AUDIT-QUERY
+003280     MOVE WS-RETURN-CODE   TO WS-AUDIT-RETCODE
+003290
+003300     MOVE WS-AUDIT-LINE TO AUDIT-RECORD
+003310     WRITE AUDIT-RECORD
+003315     IF NOT WS-AUDIT-FILE-OK
+003316         DISPLAY "WARNING: could not write MYSQLAUD, status "
+003317             WS-AUDIT-FILE-STATUS
+003318     END-IF
+003320
+003330     CLOSE AUDIT-LOG.
+003340 3000-EXIT.
+003350     EXIT.
