@@ -0,0 +1,121 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DUKE-DAILY-CONTROL.
+000300 AUTHOR. D-TRAN.
+000400 INSTALLATION. DUKE-RETAIL-SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2026-08-09 DT   ORIGINAL PROGRAM - DAILY CONTROL JOB RUNNING
+001100*                 THE INVOICE TOTALS, PRODUCT CATALOG LOAD AND
+001200*                 CUSTOMER QUERY STEPS IN SEQUENCE SO THEY NO
+001300*                 LONGER HAVE TO BE STARTED BY HAND ONE AT A
+001400*                 TIME.
+001410* 2026-08-09 DT   THE PRODUCT CATALOG LOAD AND CUSTOMER QUERY
+001420*                 STEPS NOW RUN WITH DUKE_BATCH_MODE=Y SO THEY
+001430*                 TAKE THEIR INPUT FROM THE ENVIRONMENT INSTEAD
+001440*                 OF PROMPTING A TERMINAL THAT ISN'T THERE WHEN
+001450*                 THIS JOB RUNS UNATTENDED.
+001460* 2026-08-09 DT   CORRECTED THE STEP COMMANDS TO THE ACTUAL
+001470*                 COMPILED EXECUTABLE NAMES (CALCULATE, LOOP,
+001480*                 MYSQL - NAMED AFTER THEIR SOURCE FILES, NOT
+001490*                 THEIR PROGRAM-IDS).
+001495* 2026-08-09 DT   WIDENED WS-STEP-NAME - IT WAS TOO NARROW FOR
+001496*                 THE LONGEST STEP NAME AND WAS TRUNCATING IT IN
+001497*                 THE STEP-STARTED/COMPLETED/FAILED MESSAGES.
+001500*--------------------------------------------------------------
+001600
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. GNUCOBOL.
+002000 OBJECT-COMPUTER. GNUCOBOL.
+002100
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400*--------------------------------------------------------------
+002500* JOB STEP CONTROL FIELDS
+002600*--------------------------------------------------------------
+002700 01 WS-STEP-NAME               PIC X(36).
+002800 01 WS-STEP-COMMAND            PIC X(200).
+002900 01 WS-STEP-RETURN-CODE        PIC S9(4) COMP VALUE ZERO.
+003000 01 WS-JOB-FAILED-SWITCH       PIC X(01) VALUE 'N'.
+003100     88 WS-JOB-FAILED              VALUE 'Y'.
+003200
+003300 PROCEDURE DIVISION.
+003400*--------------------------------------------------------------
+003500* 0000-MAIN-PROCESS
+003600*    RUNS THE THREE DAILY STEPS IN SEQUENCE - INVOICE TOTALS,
+003700*    PRODUCT CATALOG LOAD, THEN CUSTOMER QUERY - STOPPING WITH
+003800*    A CLEAR MESSAGE IF ANY STEP FAILS ALONG THE WAY.
+003900*--------------------------------------------------------------
+004000 0000-MAIN-PROCESS.
+004100     DISPLAY "DUKE-DAILY-CONTROL - STARTING DAILY BATCH RUN."
+004200
+004300     MOVE "INVOICE TOTALS (SimpleAddition)" TO WS-STEP-NAME
+004400     MOVE "./calculate"                      TO WS-STEP-COMMAND
+004500     PERFORM 1000-RUN-STEP THRU 1000-EXIT
+004600     IF WS-JOB-FAILED
+004700         GO TO 9000-ABEND
+004800     END-IF
+004900
+005000     MOVE "PRODUCT CATALOG LOAD (ProductList)" TO WS-STEP-NAME
+005090     MOVE SPACES TO WS-STEP-COMMAND
+005100     STRING "DUKE_BATCH_MODE=Y DUKE_INPUT_MODE=B "
+005110         "DUKE_CONTROL_COUNT=000 "
+005120         "DUKE_CONTROL_TOTAL=000000000 "
+005130         "./loop"
+005140         DELIMITED BY SIZE
+005150         INTO WS-STEP-COMMAND
+005160     END-STRING
+005200     PERFORM 1000-RUN-STEP THRU 1000-EXIT
+005300     IF WS-JOB-FAILED
+005400         GO TO 9000-ABEND
+005500     END-IF
+005600
+005700     MOVE "CUSTOMER QUERY (DUKE-CONNECT-MYSQL)" TO WS-STEP-NAME
+005790     MOVE SPACES TO WS-STEP-COMMAND
+005800     STRING "DUKE_BATCH_MODE=Y DUKE_CUSTOMER_ID= "
+005810         "./mysql"
+005820         DELIMITED BY SIZE
+005830         INTO WS-STEP-COMMAND
+005840     END-STRING
+005900     PERFORM 1000-RUN-STEP THRU 1000-EXIT
+006000     IF WS-JOB-FAILED
+006100         GO TO 9000-ABEND
+006200     END-IF
+006300
+006400     DISPLAY "DUKE-DAILY-CONTROL - ALL STEPS COMPLETED "
+006500         "SUCCESSFULLY."
+006600     STOP RUN.
+006700
+006800*--------------------------------------------------------------
+006900* 1000-RUN-STEP
+007000*    RUNS ONE JOB STEP AND CHECKS ITS RETURN CODE BEFORE
+007100*    LETTING CONTROL MOVE ON TO THE NEXT STEP.
+007200*--------------------------------------------------------------
+007300 1000-RUN-STEP.
+007400     DISPLAY "Step starting: " WS-STEP-NAME
+007500     CALL "system" USING WS-STEP-COMMAND
+007600         GIVING WS-STEP-RETURN-CODE
+007700
+007800     IF WS-STEP-RETURN-CODE = 0
+007900         DISPLAY "Step completed: " WS-STEP-NAME
+008000     ELSE
+008100         MOVE 'Y' TO WS-JOB-FAILED-SWITCH
+008200         DISPLAY "*** STEP FAILED: " WS-STEP-NAME
+008300         DISPLAY "*** RETURN CODE: " WS-STEP-RETURN-CODE
+008400     END-IF.
+008500 1000-EXIT.
+008600     EXIT.
+008700
+008800*--------------------------------------------------------------
+008900* 9000-ABEND
+009000*    STOPS THE DAILY RUN WITH A CLEAR FAILURE MESSAGE AS SOON
+009100*    AS A STEP FAILS - NO LATER STEP IS STARTED.
+009200*--------------------------------------------------------------
+009300 9000-ABEND.
+009400     DISPLAY "DUKE-DAILY-CONTROL - DAILY BATCH RUN ABENDED ON "
+009500         WS-STEP-NAME "."
+009600     MOVE 1 TO RETURN-CODE
+009700     STOP RUN.
