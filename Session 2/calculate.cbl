@@ -1,19 +1,134 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SimpleAddition.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Number1 PIC 9(4).
-       01  Number2 PIC 9(4).
-       01  Result PIC 9(4).
-
-       PROCEDURE DIVISION.
-       Main-Process.
-           DISPLAY "Enter first number (0-9999): "
-           ACCEPT Number1
-           DISPLAY "Enter second number (0-9999): "
-           ACCEPT Number2
-
-           COMPUTE Result = Number1 + Number2
-           DISPLAY "The sum of " Number1 " and " Number2 " is " Result
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SimpleAddition.
+000300 AUTHOR. D-TRAN.
+000400 INSTALLATION. DUKE-RETAIL-SYSTEMS.
+000500 DATE-WRITTEN. 2024-01-15.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000* 2024-01-15 DT   ORIGINAL PROGRAM - ADDED TWO ACCEPTED NUMBERS.
+001100* 2026-08-09 DT   TURNED INTO A BATCH INVOICE-TOTALING PROGRAM.
+001200*                 LINE-ITEM AMOUNTS ARE NOW READ FROM A
+001300*                 TRANSACTION FILE INSTEAD OF ACCEPTING EXACTLY
+001400*                 TWO NUMBERS FROM THE TERMINAL.
+001410* 2026-08-09 DT   ADDED ON SIZE ERROR CHECKING AROUND THE
+001420*                 RUNNING TOTAL SO A SUM PAST 9999 IS REPORTED
+001430*                 INSTEAD OF SILENTLY TRUNCATED.
+001440* 2026-08-09 DT   NOW SETS RETURN-CODE NONZERO WHEN INVLINES
+001450*                 WON'T OPEN OR THE TOTAL OVERFLOWS, SO A
+001460*                 CALLING JOB STEP CAN ACTUALLY TELL THE RUN
+001470*                 FAILED.
+001500*--------------------------------------------------------------
+001600
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. GNUCOBOL.
+002000 OBJECT-COMPUTER. GNUCOBOL.
+002100
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT INVOICE-LINES ASSIGN TO "INVLINES"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS INV-FILE-STATUS.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  INVOICE-LINES
+003100     LABEL RECORDS ARE STANDARD.
+003200 01  IL-LINE-RECORD.
+003300     05 IL-LINE-AMOUNT           PIC 9(4).
+003400
+003500 WORKING-STORAGE SECTION.
+003600 01 Result PIC 9(4) VALUE 0.
+003700
+003800*--------------------------------------------------------------
+003900* INVOICE-TOTALING SUPPORT FIELDS
+004000*--------------------------------------------------------------
+004100 01 INV-FILE-STATUS         PIC X(02) VALUE '00'.
+004200     88 INV-FILE-OK            VALUE '00'.
+004300 01 INV-EOF-SWITCH          PIC X(01) VALUE 'N'.
+004400     88 INV-AT-END             VALUE 'Y'.
+004500 01 INV-LINE-COUNT          PIC 9(03) VALUE 0.
+004550 01 INV-OVERFLOW-SWITCH     PIC X(01) VALUE 'N'.
+004560     88 INV-OVERFLOW-DETECTED  VALUE 'Y'.
+004600
+004700 PROCEDURE DIVISION.
+004800*--------------------------------------------------------------
+004900* 0000-MAIN-PROCESS
+005000*    CONTROLS THE OVERALL FLOW OF THE INVOICE-TOTALING RUN.
+005100*--------------------------------------------------------------
+005200 0000-MAIN-PROCESS.
+005300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+005400     PERFORM 2000-PROCESS-LINES THRU 2000-EXIT
+005500     PERFORM 9000-TERMINATE THRU 9000-EXIT
+005600     STOP RUN.
+005700
+005800*--------------------------------------------------------------
+005900* 1000-INITIALIZE
+006000*    OPENS THE INVOICE LINE-ITEM FILE.
+006100*--------------------------------------------------------------
+006200 1000-INITIALIZE.
+006300     OPEN INPUT INVOICE-LINES
+006400     IF NOT INV-FILE-OK
+006500         DISPLAY "ERROR: cannot open INVLINES, status "
+006600             INV-FILE-STATUS
+006650         MOVE 1 TO RETURN-CODE
+006700         STOP RUN
+006800     END-IF.
+006900 1000-EXIT.
+007000     EXIT.
+007100
+007200*--------------------------------------------------------------
+007300* 2000-PROCESS-LINES
+007400*    READS EVERY LINE-ITEM AMOUNT ON THE INVOICE AND ADDS IT
+007500*    TO THE RUNNING TOTAL.
+007600*--------------------------------------------------------------
+007700 2000-PROCESS-LINES.
+007800     PERFORM 2100-READ-AND-ADD-LINE THRU 2100-EXIT
+007900         UNTIL INV-AT-END.
+008000 2000-EXIT.
+008100     EXIT.
+008200
+008300*--------------------------------------------------------------
+008400* 2100-READ-AND-ADD-LINE
+008500*    READS ONE LINE-ITEM AMOUNT AND, IF NOT AT END OF FILE,
+008600*    ADDS IT TO THE RUNNING TOTAL AND DISPLAYS THE NEW TOTAL.
+008700*--------------------------------------------------------------
+008800 2100-READ-AND-ADD-LINE.
+008900     READ INVOICE-LINES
+009000         AT END
+009100             MOVE 'Y' TO INV-EOF-SWITCH
+009200             GO TO 2100-EXIT
+009300     END-READ
+009400
+009500     ADD 1 TO INV-LINE-COUNT
+009600     ADD IL-LINE-AMOUNT TO Result
+009610         ON SIZE ERROR
+009620             MOVE 'Y' TO INV-OVERFLOW-SWITCH
+009630             DISPLAY "ERROR: invoice total overflowed PIC "
+009640                 "9(4) on line " INV-LINE-COUNT
+009650                 " - total is no longer reliable."
+009660         NOT ON SIZE ERROR
+009700             DISPLAY "Line " INV-LINE-COUNT " amount "
+009710                 IL-LINE-AMOUNT " - running total " Result "."
+009720     END-ADD.
+010000 2100-EXIT.
+010100     EXIT.
+010200
+010300*--------------------------------------------------------------
+010400* 9000-TERMINATE
+010500*    CLOSES THE INVOICE FILE AND DISPLAYS THE GRAND TOTAL.
+010600*--------------------------------------------------------------
+010700 9000-TERMINATE.
+010800     CLOSE INVOICE-LINES
+010850     IF INV-OVERFLOW-DETECTED
+010860         DISPLAY "*** GRAND TOTAL OVERFLOWED AND IS NOT "
+010870             "RELIABLE - RERUN WITH A WIDER TOTAL FIELD ***"
+010875         MOVE 1 TO RETURN-CODE
+010880     ELSE
+010900         DISPLAY "Grand total of " INV-LINE-COUNT
+010950             " line items: " Result
+010980     END-IF.
+011100 9000-EXIT.
+011200     EXIT.
