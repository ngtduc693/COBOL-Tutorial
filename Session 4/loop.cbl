@@ -1,28 +1,750 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ProductList.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-PRODUCT-NAME        PIC X(30).
-       01 WS-PRODUCT-PRICE       PIC 9(5)V99.
-       01 WS-TOTAL-PRICE         PIC 9(7)V99 VALUE 0.
-       01 WS-COUNTER             PIC 9(2) VALUE 1.
-       01 WS-NUMBER-OF-PRODUCTS  PIC 9(2) VALUE 0.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCESS.
-           DISPLAY "How many products?".
-           ACCEPT WS-NUMBER-OF-PRODUCTS.
-
-           PERFORM VARYING WS-COUNTER FROM 1 BY 1
-            UNTIL WS-COUNTER > WS-NUMBER-OF-PRODUCTS
-             DISPLAY "Name of product no. " WS-COUNTER ": "
-             ACCEPT WS-PRODUCT-NAME
-             DISPLAY "Price of " WS-PRODUCT-NAME ": "
-             ACCEPT WS-PRODUCT-PRICE
-
-             COMPUTE WS-TOTAL-PRICE = WS-TOTAL-PRICE + WS-PRODUCT-PRICE
-           END-PERFORM.
-
-           DISPLAY "Total price: " WS-TOTAL-PRICE.
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ProductList.
+000120 AUTHOR. D-TRAN.
+000130 INSTALLATION. DUKE-RETAIL-SYSTEMS.
+000140 DATE-WRITTEN. 2024-02-10.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*--------------------------------------------------------------
+000190* 2024-02-10 DT   ORIGINAL PROGRAM - INTERACTIVE CATALOG ENTRY.
+000200* 2026-08-09 DT   ADDED PRODUCT-MASTER FILE SO CATALOG ENTRIES
+000210*                 SURVIVE BETWEEN RUNS INSTEAD OF BEING LOST
+000220*                 AT STOP RUN.
+000230* 2026-08-09 DT   ADDED BATCH MODE - PRODUCT LINES CAN NOW BE
+000240*                 READ FROM A SUPPLIER PRICE-SHEET TRANSACTION
+000250*                 FILE INSTEAD OF BEING KEYED IN ONE AT A TIME.
+000260* 2026-08-09 DT   ADDED A PRINTED PRODUCT PRICE REPORT WITH
+000270*                 PAGE HEADINGS AND A GRAND TOTAL IN PLACE OF
+000280*                 THE RAW DISPLAY OF THE FINAL TOTAL.
+000290* 2026-08-09 DT   ADDED A CHECKPOINT FILE SO A LONG INTERACTIVE
+000300*                 ENTRY SESSION CAN BE RESTARTED FROM THE LAST
+000310*                 COMPLETED PRODUCT INSTEAD OF FROM PRODUCT 1.
+000320* 2026-08-09 DT   ADDED VALIDATION OF PRODUCT NAME AND PRICE -
+000330*                 BLANK NAMES AND ZERO PRICES ARE NOW REJECTED
+000340*                 BEFORE THEY REACH THE RUNNING TOTAL.
+000350* 2026-08-09 DT   ADDED A HASH-TOTAL RECONCILIATION STEP SO A
+000360*                 RUN CAN BE CHECKED AGAINST A PRE-COUNTED
+000370*                 CONTROL COUNT AND CONTROL TOTAL.
+000380* 2026-08-09 DT   FIXED BATCH MODE TO START WS-TOTAL-PRICE AT
+000390*                 ZERO INSTEAD OF PICKING UP A STALE CHECKPOINT
+000400*                 TOTAL LEFT BY AN EARLIER, INTERRUPTED
+000410*                 INTERACTIVE RUN. CHECKPOINT RESTORE NOW ONLY
+000420*                 APPLIES WHEN INTERACTIVE MODE IS CHOSEN.
+000430* 2026-08-09 DT   THE NEXT PRODUCT CODE FOR THE DAY IS NOW
+000440*                 DERIVED FROM THE HIGHEST CODE ALREADY ON THE
+000450*                 PRODUCT MASTER FOR TODAY'S DATE, NOT JUST
+000460*                 DATE * 100 + 1, SO A SECOND RUN ON THE SAME
+000470*                 DAY NO LONGER COLLIDES WITH THE FIRST ONE'S
+000480*                 KEYS.
+000481* 2026-08-09 DT   A RUN NOW SETS RETURN-CODE NONZERO WHEN
+000482*                 PRODTRAN WON'T OPEN OR RECONCILIATION COMES
+000483*                 UP MISMATCHED, SO THE DAILY CONTROL JOB CAN
+000484*                 ACTUALLY TELL IT FAILED. THE CHECKPOINT FILE
+000485*                 NOW CARRIES THE PRODUCTS-PROCESSED COUNT TOO,
+000486*                 SO A RESUMED RUN RECONCILES AGAINST THE WHOLE
+000487*                 BATCH INSTEAD OF JUST THIS RUN'S PORTION OF
+000488*                 IT. THE PRODUCT REPORT AND CHECKPOINT FILES
+000489*                 NOW CHECK THEIR FILE STATUS ON OPEN AND WRITE
+000490*                 THE SAME WAY THE PRODUCT MASTER ALREADY DID.
+000492* 2026-08-09 DT   WIDENED THE BATCH-MODE LINE COUNTER AND THE
+000493*                 REPORT'S "NO." COLUMN TO THREE DIGITS SO A
+000494*                 200-LINE SUPPLIER SHEET NO LONGER WRAPS PAST
+000495*                 LINE 99.
+000496*--------------------------------------------------------------
+000500
+000510 ENVIRONMENT DIVISION.
+000520 CONFIGURATION SECTION.
+000530 SOURCE-COMPUTER. GNUCOBOL.
+000540 OBJECT-COMPUTER. GNUCOBOL.
+000550
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT PRODUCT-MASTER ASSIGN TO "PRODMSTR"
+000590         ORGANIZATION IS INDEXED
+000600         ACCESS MODE IS DYNAMIC
+000610         RECORD KEY IS PM-PRODUCT-CODE
+000620         FILE STATUS IS WS-PM-FILE-STATUS.
+000630
+000640     SELECT PRODUCT-TRANS ASSIGN TO "PRODTRAN"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS WS-PT-FILE-STATUS.
+000670
+000680     SELECT PRODUCT-REPORT ASSIGN TO "PRODRPT"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-RPT-FILE-STATUS.
+000710
+000720     SELECT PRODUCT-CKPT ASSIGN TO "PRODCKPT"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000750
+000760 DATA DIVISION.
+000770 FILE SECTION.
+000780 FD  PRODUCT-MASTER
+000790     LABEL RECORDS ARE STANDARD.
+000800 01  PM-PRODUCT-RECORD.
+000810     05 PM-PRODUCT-CODE          PIC 9(10).
+000820     05 PM-PRODUCT-NAME          PIC X(30).
+000830     05 PM-PRODUCT-PRICE         PIC 9(5)V99.
+000840     05 PM-DATE-ENTERED          PIC 9(08).
+000850
+000860 FD  PRODUCT-TRANS
+000870     LABEL RECORDS ARE STANDARD.
+000880 01  PT-TRANS-RECORD.
+000890     05 PT-PRODUCT-NAME          PIC X(30).
+000900     05 PT-PRODUCT-PRICE         PIC 9(5)V99.
+000910
+000920 FD  PRODUCT-REPORT
+000930     LABEL RECORDS ARE STANDARD.
+000940 01  RPT-PRINT-LINE              PIC X(80).
+000950
+000960 FD  PRODUCT-CKPT
+000970     LABEL RECORDS ARE STANDARD.
+000980 01  CKPT-RECORD.
+000990     05 CKPT-COUNTER             PIC 9(02).
+001000     05 CKPT-TOTAL-PRICE         PIC 9(07)V99.
+001005     05 CKPT-PRODUCTS-PROCESSED  PIC 9(03).
+001010
+001020 WORKING-STORAGE SECTION.
+001030*--------------------------------------------------------------
+001040* ORIGINAL CATALOG-ENTRY FIELDS
+001050*--------------------------------------------------------------
+001060 01 WS-PRODUCT-NAME        PIC X(30).
+001070 01 WS-PRODUCT-PRICE       PIC 9(5)V99.
+001080 01 WS-TOTAL-PRICE         PIC 9(7)V99 VALUE 0.
+001090 01 WS-COUNTER             PIC 9(3) VALUE 1.
+001100 01 WS-NUMBER-OF-PRODUCTS  PIC 9(2) VALUE 0.
+001110
+001120*--------------------------------------------------------------
+001130* PRODUCT-MASTER SUPPORT FIELDS
+001140*--------------------------------------------------------------
+001150 01 WS-PM-FILE-STATUS      PIC X(02) VALUE '00'.
+001160     88 WS-PM-OK                VALUE '00'.
+001170     88 WS-PM-NOT-FOUND         VALUE '35'.
+001180 01 WS-CURRENT-DATE-TIME.
+001190     05 WS-CURRENT-DATE        PIC 9(08).
+001200     05 FILLER                 PIC X(18).
+001210 01 WS-NEXT-PRODUCT-CODE    PIC 9(10) VALUE 0.
+001220*--------------------------------------------------------------
+001230* NEXT-PRODUCT-CODE LOOKUP FIELDS
+001240*    USED TO FIND THE HIGHEST PRODUCT CODE ALREADY ON FILE FOR
+001250*    TODAY'S DATE SO A SECOND RUN ON THE SAME DAY PICKS UP
+001260*    WHERE THE FIRST ONE LEFT OFF INSTEAD OF COLLIDING WITH IT.
+001270*--------------------------------------------------------------
+001280 01 WS-TODAY-CODE-PREFIX    PIC 9(10) VALUE 0.
+001290 01 WS-TODAY-CODE-LIMIT     PIC 9(10) VALUE 0.
+001300 01 WS-HIGHEST-CODE-TODAY   PIC 9(10) VALUE 0.
+001310 01 WS-SCAN-DONE-SWITCH     PIC X(01) VALUE 'N'.
+001320     88 WS-SCAN-DONE            VALUE 'Y'.
+001330
+001340*--------------------------------------------------------------
+001350* BATCH MODE SUPPORT FIELDS
+001360*--------------------------------------------------------------
+001370 01 WS-PT-FILE-STATUS       PIC X(02) VALUE '00'.
+001380     88 WS-PT-OK                VALUE '00'.
+001390     88 WS-PT-AT-END            VALUE '10'.
+001400 01 WS-INPUT-MODE           PIC X(01) VALUE 'I'.
+001410     88 WS-MODE-INTERACTIVE     VALUE 'I'.
+001420     88 WS-MODE-BATCH           VALUE 'B'.
+001430 01 WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+001440     88 WS-END-OF-TRANS         VALUE 'Y'.
+001450*--------------------------------------------------------------
+001460* UNATTENDED-MODE FIELDS
+001470*    WHEN THE DAILY CONTROL JOB RUNS THIS PROGRAM, IT SETS
+001480*    DUKE_BATCH_MODE=Y IN THE ENVIRONMENT SO THE INPUT MODE AND
+001490*    CONTROL TOTALS ARE TAKEN FROM THE ENVIRONMENT INSTEAD OF
+001500*    PROMPTING A TERMINAL THAT ISN'T THERE.
+001510*--------------------------------------------------------------
+001520 01 WS-ENV-BATCH-FLAG        PIC X(01) VALUE SPACE.
+001530     88 WS-ENV-IS-BATCH          VALUE 'Y'.
+001540
+001550*--------------------------------------------------------------
+001560* PRODUCT PRICE REPORT FIELDS
+001570*--------------------------------------------------------------
+001580 01 WS-RPT-FILE-STATUS       PIC X(02) VALUE '00'.
+001590     88 WS-RPT-OK               VALUE '00'.
+001600 01 WS-PAGE-NUMBER           PIC 9(03) VALUE 0.
+001610 01 WS-LINES-ON-PAGE         PIC 9(02) VALUE 0.
+001620 01 WS-MAX-LINES-PER-PAGE    PIC 9(02) VALUE 20.
+001630 01 WS-REPORT-DATE.
+001640     05 WS-RPT-YYYY             PIC 9(04).
+001650     05 WS-RPT-MM               PIC 9(02).
+001660     05 WS-RPT-DD               PIC 9(02).
+001670 01 WS-REPORT-DATE-EDIT       PIC X(10).
+001680
+001690 01 WS-HEADING-LINE-1.
+001700     05 FILLER                  PIC X(20)
+001710         VALUE "DUKE RETAIL SYSTEMS".
+001720     05 FILLER                  PIC X(20)
+001730         VALUE "PRODUCT PRICE REPORT".
+001740     05 FILLER                  PIC X(10)
+001750         VALUE "RUN DATE: ".
+001760     05 WS-HDG-DATE             PIC X(10).
+001770     05 FILLER                  PIC X(06) VALUE "PAGE: ".
+001780     05 WS-HDG-PAGE             PIC ZZ9.
+001790
+001800 01 WS-HEADING-LINE-2.
+001810     05 FILLER                  PIC X(04) VALUE "NO.".
+001820     05 FILLER                  PIC X(03) VALUE SPACES.
+001830     05 FILLER                  PIC X(30) VALUE
+001840         "PRODUCT NAME".
+001850     05 FILLER                  PIC X(05) VALUE SPACES.
+001860     05 FILLER                  PIC X(10) VALUE "PRICE".
+001870
+001880 01 WS-DETAIL-LINE.
+001890     05 WS-DTL-COUNTER          PIC ZZ9.
+001900     05 FILLER                  PIC X(04) VALUE SPACES.
+001910     05 WS-DTL-NAME             PIC X(30).
+001920     05 FILLER                  PIC X(05) VALUE SPACES.
+001930     05 WS-DTL-PRICE            PIC $$$,$$9.99.
+001940
+001950 01 WS-TOTAL-LINE.
+001960     05 FILLER                  PIC X(39)
+001970         VALUE "GRAND TOTAL:".
+001980     05 WS-TOT-PRICE            PIC $$,$$$,$$9.99.
+001990
+002000*--------------------------------------------------------------
+002010* RESTART/CHECKPOINT FIELDS
+002020*--------------------------------------------------------------
+002030 01 WS-CKPT-FILE-STATUS       PIC X(02) VALUE '00'.
+002040     88 WS-CKPT-OK               VALUE '00'.
+002050 01 WS-CKPT-INTERVAL          PIC 9(02) VALUE 10.
+002060 01 WS-CKPT-QUOTIENT          PIC 9(02).
+002070 01 WS-CKPT-REMAINDER         PIC 9(02).
+002080
+002090*--------------------------------------------------------------
+002100* INPUT VALIDATION FIELDS
+002110*--------------------------------------------------------------
+002120 01 WS-ENTRY-VALID            PIC X(01) VALUE 'N'.
+002130     88 WS-ENTRY-IS-VALID        VALUE 'Y'.
+002140 01 WS-VALIDATION-MESSAGE     PIC X(40) VALUE SPACES.
+002150
+002160*--------------------------------------------------------------
+002170* HASH-TOTAL RECONCILIATION FIELDS
+002180*--------------------------------------------------------------
+002190 01 WS-PRODUCTS-PROCESSED    PIC 9(03) VALUE 0.
+002200 01 WS-CONTROL-COUNT         PIC 9(03) VALUE 0.
+002210 01 WS-CONTROL-TOTAL         PIC 9(07)V99 VALUE 0.
+002212 01 WS-JOB-FAILED-SWITCH     PIC X(01) VALUE 'N'.
+002214     88 WS-JOB-FAILED            VALUE 'Y'.
+002220
+002230 PROCEDURE DIVISION.
+002240*--------------------------------------------------------------
+002250* 0000-MAIN-PROCESS
+002260*    CONTROLS THE OVERALL FLOW OF THE CATALOG ENTRY RUN.
+002270*--------------------------------------------------------------
+002280 0000-MAIN-PROCESS.
+002290     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002300     PERFORM 1200-GET-CONTROL-TOTALS THRU 1200-EXIT
+002310     PERFORM 2000-PROCESS-PRODUCTS THRU 2000-EXIT
+002320     PERFORM 4000-RECONCILE-TOTALS THRU 4000-EXIT
+002330     PERFORM 9000-TERMINATE THRU 9000-EXIT
+002335     IF WS-JOB-FAILED
+002336         MOVE 1 TO RETURN-CODE
+002337     END-IF
+002340     STOP RUN.
+002350
+002360*--------------------------------------------------------------
+002370* 1000-INITIALIZE
+002380*    OPENS THE PRODUCT MASTER, CREATING IT ON FIRST USE, AND
+002390*    ESTABLISHES THE NEXT PRODUCT CODE TO ASSIGN.
+002400*--------------------------------------------------------------
+002410 1000-INITIALIZE.
+002420     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+002430
+002440     OPEN I-O PRODUCT-MASTER
+002450     IF WS-PM-NOT-FOUND
+002460         OPEN OUTPUT PRODUCT-MASTER
+002470         CLOSE PRODUCT-MASTER
+002480         OPEN I-O PRODUCT-MASTER
+002490     END-IF
+002500
+002510     PERFORM 1050-DETERMINE-NEXT-PRODUCT-CODE THRU 1050-EXIT
+002520
+002530     PERFORM 3000-OPEN-REPORT THRU 3000-EXIT.
+002540 1000-EXIT.
+002550     EXIT.
+002560
+002570*--------------------------------------------------------------
+002580* 1050-DETERMINE-NEXT-PRODUCT-CODE
+002590*    FINDS THE HIGHEST PRODUCT CODE ALREADY ON THE PRODUCT
+002600*    MASTER FOR TODAY'S DATE AND STARTS NUMBERING AFTER IT, SO A
+002610*    SECOND RUN ON THE SAME DAY DOES NOT REUSE THE FIRST RUN'S
+002620*    KEYS.
+002630*--------------------------------------------------------------
+002640 1050-DETERMINE-NEXT-PRODUCT-CODE.
+002650     COMPUTE WS-TODAY-CODE-PREFIX = WS-CURRENT-DATE * 100
+002660     COMPUTE WS-TODAY-CODE-LIMIT  = WS-TODAY-CODE-PREFIX + 100
+002670     MOVE 0   TO WS-HIGHEST-CODE-TODAY
+002680     MOVE 'N' TO WS-SCAN-DONE-SWITCH
+002690     MOVE WS-TODAY-CODE-PREFIX TO PM-PRODUCT-CODE
+002700
+002710     START PRODUCT-MASTER KEY IS NOT LESS THAN PM-PRODUCT-CODE
+002720         INVALID KEY
+002730             MOVE 'Y' TO WS-SCAN-DONE-SWITCH
+002740     END-START
+002750
+002760     PERFORM 1060-SCAN-TODAYS-PRODUCTS THRU 1060-EXIT
+002770         WITH TEST BEFORE
+002780         UNTIL WS-SCAN-DONE
+002790
+002800     IF WS-HIGHEST-CODE-TODAY > 0
+002810         COMPUTE WS-NEXT-PRODUCT-CODE = WS-HIGHEST-CODE-TODAY + 1
+002820     ELSE
+002830         COMPUTE WS-NEXT-PRODUCT-CODE = WS-TODAY-CODE-PREFIX + 1
+002840     END-IF.
+002850 1050-EXIT.
+002860     EXIT.
+002870
+002880*--------------------------------------------------------------
+002890* 1060-SCAN-TODAYS-PRODUCTS
+002900*    READS THE NEXT PRODUCT MASTER RECORD IN KEY SEQUENCE AND
+002910*    REMEMBERS ITS CODE IF IT IS STILL WITHIN TODAY'S DATE
+002920*    PREFIX. STOPS THE SCAN AT END OF FILE OR AS SOON AS A CODE
+002930*    FROM A LATER DATE TURNS UP.
+002940*--------------------------------------------------------------
+002950 1060-SCAN-TODAYS-PRODUCTS.
+002960     READ PRODUCT-MASTER NEXT RECORD
+002970         AT END
+002980             MOVE 'Y' TO WS-SCAN-DONE-SWITCH
+002990             GO TO 1060-EXIT
+003000     END-READ
+003010
+003020     IF PM-PRODUCT-CODE >= WS-TODAY-CODE-LIMIT
+003030         MOVE 'Y' TO WS-SCAN-DONE-SWITCH
+003040         GO TO 1060-EXIT
+003050     END-IF
+003060
+003070     MOVE PM-PRODUCT-CODE TO WS-HIGHEST-CODE-TODAY.
+003080 1060-EXIT.
+003090     EXIT.
+003100
+003110*--------------------------------------------------------------
+003120* 1100-RESTORE-CHECKPOINT
+003130*    IF A CHECKPOINT WAS LEFT BY AN EARLIER, INTERRUPTED
+003140*    INTERACTIVE RUN, RESUMES FROM THE PRODUCT FOLLOWING THE
+003150*    LAST ONE SAVED INSTEAD OF STARTING OVER AT PRODUCT 1. ONLY
+003160*    PERFORMED WHEN INTERACTIVE MODE IS CHOSEN - A BATCH LOAD
+003170*    ALWAYS STARTS ITS OWN RUNNING TOTAL AT ZERO.
+003180*--------------------------------------------------------------
+003190 1100-RESTORE-CHECKPOINT.
+003200     OPEN INPUT PRODUCT-CKPT
+003210     IF NOT WS-CKPT-OK
+003220         GO TO 1100-EXIT
+003230     END-IF
+003240
+003250     READ PRODUCT-CKPT
+003260         AT END
+003270             CLOSE PRODUCT-CKPT
+003280             GO TO 1100-EXIT
+003290     END-READ
+003300
+003310     CLOSE PRODUCT-CKPT
+003320     IF CKPT-COUNTER > 0
+003330         COMPUTE WS-COUNTER = CKPT-COUNTER + 1
+003340         MOVE CKPT-TOTAL-PRICE TO WS-TOTAL-PRICE
+003345         MOVE CKPT-PRODUCTS-PROCESSED TO WS-PRODUCTS-PROCESSED
+003350         DISPLAY "Resuming from product no. " WS-COUNTER
+003360             " (total so far " WS-TOTAL-PRICE ")."
+003370     END-IF.
+003380 1100-EXIT.
+003390     EXIT.
+003400
+003410*--------------------------------------------------------------
+003420* 1200-GET-CONTROL-TOTALS
+003430*    PROMPTS FOR A PRE-COUNTED CONTROL COUNT AND CONTROL TOTAL
+003440*    SO THE RUN CAN BE RECONCILED AFTER THE PRODUCTS ARE
+003450*    PROCESSED. A CONTROL COUNT OF ZERO SKIPS RECONCILIATION.
+003460*--------------------------------------------------------------
+003470 1200-GET-CONTROL-TOTALS.
+003480     ACCEPT WS-ENV-BATCH-FLAG FROM ENVIRONMENT "DUKE_BATCH_MODE"
+003490     IF WS-ENV-IS-BATCH
+003500         ACCEPT WS-CONTROL-COUNT FROM ENVIRONMENT
+003510             "DUKE_CONTROL_COUNT"
+003520         IF WS-CONTROL-COUNT = 0
+003530             GO TO 1200-EXIT
+003540         END-IF
+003550         ACCEPT WS-CONTROL-TOTAL FROM ENVIRONMENT
+003560             "DUKE_CONTROL_TOTAL"
+003570         GO TO 1200-EXIT
+003580     END-IF
+003590
+003600     DISPLAY "Control count (0 to skip reconciliation): "
+003610     ACCEPT WS-CONTROL-COUNT
+003620     IF WS-CONTROL-COUNT = 0
+003630         GO TO 1200-EXIT
+003640     END-IF
+003650     DISPLAY "Control total: "
+003660     ACCEPT WS-CONTROL-TOTAL.
+003670 1200-EXIT.
+003680     EXIT.
+003690
+003700*--------------------------------------------------------------
+003710* 2000-PROCESS-PRODUCTS
+003720*    ASKS WHETHER THIS RUN IS KEYED IN AT THE TERMINAL OR
+003730*    LOADED FROM A SUPPLIER PRICE-SHEET FILE, THEN HANDS OFF
+003740*    TO THE PARAGRAPH THAT DRIVES THAT MODE.
+003750*--------------------------------------------------------------
+003760 2000-PROCESS-PRODUCTS.
+003770     ACCEPT WS-ENV-BATCH-FLAG FROM ENVIRONMENT "DUKE_BATCH_MODE"
+003780     IF WS-ENV-IS-BATCH
+003790         ACCEPT WS-INPUT-MODE FROM ENVIRONMENT "DUKE_INPUT_MODE"
+003800     ELSE
+003810         DISPLAY "Input mode - (I)nteractive or (B)atch file? "
+003820         ACCEPT WS-INPUT-MODE
+003830     END-IF.
+003840
+003850     IF WS-MODE-BATCH
+003860         PERFORM 2200-PROCESS-BATCH THRU 2200-EXIT
+003870     ELSE
+003880         PERFORM 2100-PROCESS-INTERACTIVE THRU 2100-EXIT
+003890     END-IF.
+003900
+003910     PERFORM 3300-WRITE-GRAND-TOTAL THRU 3300-EXIT.
+003920
+003930     DISPLAY "Total price: " WS-TOTAL-PRICE.
+003940     DISPLAY "Report written to PRODRPT.".
+003950 2000-EXIT.
+003960     EXIT.
+003970
+003980*--------------------------------------------------------------
+003990* 2100-PROCESS-INTERACTIVE
+004000*    PROMPTS FOR HOW MANY PRODUCTS WILL BE ENTERED, THEN READS
+004010*    EACH ONE FROM THE TERMINAL AND WRITES IT TO THE PRODUCT
+004020*    MASTER.
+004030*--------------------------------------------------------------
+004040 2100-PROCESS-INTERACTIVE.
+004050     PERFORM 1100-RESTORE-CHECKPOINT THRU 1100-EXIT
+004060     DISPLAY "How many products?".
+004070     ACCEPT WS-NUMBER-OF-PRODUCTS.
+004080
+004090     PERFORM VARYING WS-COUNTER FROM WS-COUNTER BY 1
+004100      UNTIL WS-COUNTER > WS-NUMBER-OF-PRODUCTS
+004110         MOVE 'N' TO WS-ENTRY-VALID
+004120         PERFORM 2110-PROMPT-FOR-PRODUCT THRU 2110-EXIT
+004130             UNTIL WS-ENTRY-IS-VALID
+004140
+004150         COMPUTE WS-TOTAL-PRICE =
+004160             WS-TOTAL-PRICE + WS-PRODUCT-PRICE
+004170
+004180         PERFORM 2500-WRITE-PRODUCT-MASTER THRU 2500-EXIT
+004190
+004200         DIVIDE WS-COUNTER BY WS-CKPT-INTERVAL
+004210             GIVING WS-CKPT-QUOTIENT
+004220             REMAINDER WS-CKPT-REMAINDER
+004230         IF WS-CKPT-REMAINDER = 0
+004240             PERFORM 2600-SAVE-CHECKPOINT THRU 2600-EXIT
+004250         END-IF
+004260     END-PERFORM
+004270
+004280     PERFORM 2700-CLEAR-CHECKPOINT THRU 2700-EXIT.
+004290 2100-EXIT.
+004300     EXIT.
+004310
+004320*--------------------------------------------------------------
+004330* 2110-PROMPT-FOR-PRODUCT
+004340*    PROMPTS FOR ONE PRODUCT'S NAME AND PRICE AND VALIDATES
+004350*    THEM. RE-PROMPTS IN PLACE WHEN THE ENTRY IS REJECTED SO
+004360*    A MISTYPED LINE CANNOT FLOW INTO THE RUNNING TOTAL.
+004370*--------------------------------------------------------------
+004380 2110-PROMPT-FOR-PRODUCT.
+004390     DISPLAY "Name of product no. " WS-COUNTER ": "
+004400     ACCEPT WS-PRODUCT-NAME
+004410     DISPLAY "Price of " WS-PRODUCT-NAME ": "
+004420     ACCEPT WS-PRODUCT-PRICE
+004430
+004440     PERFORM 2300-VALIDATE-PRODUCT-ENTRY THRU 2300-EXIT
+004450     IF NOT WS-ENTRY-IS-VALID
+004460         DISPLAY "REJECTED - " WS-VALIDATION-MESSAGE
+004470     END-IF.
+004480 2110-EXIT.
+004490     EXIT.
+004500
+004510*--------------------------------------------------------------
+004520* 2200-PROCESS-BATCH
+004530*    READS PRODUCT LINES FROM THE SUPPLIER TRANSACTION FILE
+004540*    UNTIL END OF FILE AND WRITES EACH ONE TO THE PRODUCT
+004550*    MASTER. THE NUMBER OF PRODUCTS ON THE SHEET IS WHATEVER
+004560*    IS ON THE FILE - NO ADVANCE COUNT IS NEEDED.
+004570*--------------------------------------------------------------
+004580 2200-PROCESS-BATCH.
+004590     MOVE 'N' TO WS-EOF-SWITCH
+004600     MOVE 0   TO WS-COUNTER
+004610     MOVE 0   TO WS-TOTAL-PRICE
+004620
+004630     OPEN INPUT PRODUCT-TRANS
+004640     IF NOT WS-PT-OK
+004650         DISPLAY "ERROR: cannot open PRODTRAN, status "
+004660             WS-PT-FILE-STATUS
+004665         MOVE 'Y' TO WS-JOB-FAILED-SWITCH
+004670         GO TO 2200-EXIT
+004680     END-IF
+004690
+004700     PERFORM 2210-READ-BATCH-PRODUCT THRU 2210-EXIT
+004710         UNTIL WS-END-OF-TRANS
+004720
+004730     CLOSE PRODUCT-TRANS.
+004740 2200-EXIT.
+004750     EXIT.
+004760
+004770*--------------------------------------------------------------
+004780* 2210-READ-BATCH-PRODUCT
+004790*    READS ONE TRANSACTION RECORD AND, IF NOT AT END OF FILE,
+004800*    ADDS IT TO THE RUNNING TOTAL AND THE PRODUCT MASTER.
+004810*--------------------------------------------------------------
+004820 2210-READ-BATCH-PRODUCT.
+004830     READ PRODUCT-TRANS
+004840         AT END
+004850             MOVE 'Y' TO WS-EOF-SWITCH
+004860             GO TO 2210-EXIT
+004870     END-READ
+004880
+004890     ADD 1 TO WS-COUNTER
+004900     MOVE PT-PRODUCT-NAME  TO WS-PRODUCT-NAME
+004910     MOVE PT-PRODUCT-PRICE TO WS-PRODUCT-PRICE
+004920      
+004930     PERFORM 2300-VALIDATE-PRODUCT-ENTRY THRU 2300-EXIT
+004940     IF NOT WS-ENTRY-IS-VALID
+004950         DISPLAY "REJECTED line " WS-COUNTER " - "
+004960             WS-VALIDATION-MESSAGE
+004970         GO TO 2210-EXIT
+004980     END-IF
+004990      
+005000     COMPUTE WS-TOTAL-PRICE =
+005010         WS-TOTAL-PRICE + WS-PRODUCT-PRICE
+005020
+005030     PERFORM 2500-WRITE-PRODUCT-MASTER THRU 2500-EXIT.
+005040 2210-EXIT.
+005050     EXIT.
+005060
+005070*--------------------------------------------------------------
+005080* 2300-VALIDATE-PRODUCT-ENTRY
+005090*    CHECKS THE PENDING PRODUCT NAME AND PRICE BEFORE THEY ARE
+005100*    ALLOWED TO REACH THE RUNNING TOTAL. A BLANK NAME OR A
+005110*    ZERO PRICE IS REJECTED.
+005120*--------------------------------------------------------------
+005130 2300-VALIDATE-PRODUCT-ENTRY.
+005140     MOVE 'N' TO WS-ENTRY-VALID
+005150     MOVE SPACES TO WS-VALIDATION-MESSAGE
+005160
+005170     IF WS-PRODUCT-NAME = SPACES
+005180         MOVE "product name cannot be blank"
+005190             TO WS-VALIDATION-MESSAGE
+005200         GO TO 2300-EXIT
+005210     END-IF
+005220
+005230     IF WS-PRODUCT-PRICE = ZERO
+005240         MOVE "price must be greater than zero"
+005250             TO WS-VALIDATION-MESSAGE
+005260         GO TO 2300-EXIT
+005270     END-IF
+005280
+005290     MOVE 'Y' TO WS-ENTRY-VALID.
+005300 2300-EXIT.
+005310     EXIT.
+005320
+005330*--------------------------------------------------------------
+005340* 2500-WRITE-PRODUCT-MASTER
+005350*    ADDS ONE CATALOG ENTRY TO THE PRODUCT MASTER FILE. USED
+005360*    BY BOTH THE INTERACTIVE AND BATCH INPUT PARAGRAPHS.
+005370*--------------------------------------------------------------
+005380 2500-WRITE-PRODUCT-MASTER.
+005390     MOVE WS-NEXT-PRODUCT-CODE TO PM-PRODUCT-CODE
+005400     MOVE WS-PRODUCT-NAME      TO PM-PRODUCT-NAME
+005410     MOVE WS-PRODUCT-PRICE     TO PM-PRODUCT-PRICE
+005420     MOVE WS-CURRENT-DATE      TO PM-DATE-ENTERED
+005430
+005440     WRITE PM-PRODUCT-RECORD
+005450     IF NOT WS-PM-OK
+005460         DISPLAY "WARNING: could not write product master, "
+005470             "status " WS-PM-FILE-STATUS
+005480     END-IF
+005490
+005500     ADD 1 TO WS-NEXT-PRODUCT-CODE
+005510     ADD 1 TO WS-PRODUCTS-PROCESSED
+005520     PERFORM 3200-WRITE-DETAIL-LINE THRU 3200-EXIT.
+005530 2500-EXIT.
+005540     EXIT.
+005550
+005560*--------------------------------------------------------------
+005570* 2600-SAVE-CHECKPOINT
+005580*    WRITES THE CURRENT COUNTER AND RUNNING TOTAL TO THE
+005590*    CHECKPOINT FILE SO A DROPPED SESSION CAN BE RESUMED.
+005600*--------------------------------------------------------------
+005610 2600-SAVE-CHECKPOINT.
+005620     OPEN OUTPUT PRODUCT-CKPT
+005625     IF NOT WS-CKPT-OK
+005626         DISPLAY "WARNING: could not open checkpoint file, "
+005627             "status " WS-CKPT-FILE-STATUS
+005628     END-IF
+005630     MOVE WS-COUNTER            TO CKPT-COUNTER
+005640     MOVE WS-TOTAL-PRICE        TO CKPT-TOTAL-PRICE
+005645     MOVE WS-PRODUCTS-PROCESSED TO CKPT-PRODUCTS-PROCESSED
+005650     WRITE CKPT-RECORD
+005655     IF NOT WS-CKPT-OK
+005656         DISPLAY "WARNING: could not write checkpoint file, "
+005657             "status " WS-CKPT-FILE-STATUS
+005658     END-IF
+005660     CLOSE PRODUCT-CKPT.
+005670 2600-EXIT.
+005680     EXIT.
+005690
+005700*--------------------------------------------------------------
+005710* 2700-CLEAR-CHECKPOINT
+005720*    CALLED WHEN ALL PRODUCTS HAVE BEEN ENTERED SUCCESSFULLY.
+005730*    LEAVES A ZERO-COUNTER RECORD SO THE NEXT RUN STARTS A
+005740*    NEW BATCH INSTEAD OF RESUMING A COMPLETED ONE.
+005750*--------------------------------------------------------------
+005760 2700-CLEAR-CHECKPOINT.
+005770     OPEN OUTPUT PRODUCT-CKPT
+005775     IF NOT WS-CKPT-OK
+005776         DISPLAY "WARNING: could not open checkpoint file, "
+005777             "status " WS-CKPT-FILE-STATUS
+005778     END-IF
+005780     MOVE 0 TO CKPT-COUNTER
+005790     MOVE 0 TO CKPT-TOTAL-PRICE
+005795     MOVE 0 TO CKPT-PRODUCTS-PROCESSED
+005800     WRITE CKPT-RECORD
+005805     IF NOT WS-CKPT-OK
+005806         DISPLAY "WARNING: could not write checkpoint file, "
+005807             "status " WS-CKPT-FILE-STATUS
+005808     END-IF
+005810     CLOSE PRODUCT-CKPT.
+005820 2700-EXIT.
+005830     EXIT.
+005840
+005850*--------------------------------------------------------------
+005860* 3000-OPEN-REPORT
+005870*    OPENS THE PRODUCT PRICE REPORT AND PRINTS THE FIRST
+005880*    PAGE HEADING.
+005890*--------------------------------------------------------------
+005900 3000-OPEN-REPORT.
+005910     MOVE WS-CURRENT-DATE TO WS-REPORT-DATE
+005920     STRING WS-RPT-MM   DELIMITED BY SIZE
+005930            "/"         DELIMITED BY SIZE
+005940            WS-RPT-DD   DELIMITED BY SIZE
+005950            "/"         DELIMITED BY SIZE
+005960            WS-RPT-YYYY DELIMITED BY SIZE
+005970         INTO WS-REPORT-DATE-EDIT
+005980     END-STRING
+005990
+006000     OPEN OUTPUT PRODUCT-REPORT
+006005     IF NOT WS-RPT-OK
+006006         DISPLAY "WARNING: could not open product report, "
+006007             "status " WS-RPT-FILE-STATUS
+006008     END-IF
+006010     MOVE 0 TO WS-PAGE-NUMBER
+006020     PERFORM 3100-WRITE-HEADINGS THRU 3100-EXIT.
+006030 3000-EXIT.
+006040     EXIT.
+006050
+006060*--------------------------------------------------------------
+006070* 3100-WRITE-HEADINGS
+006080*    STARTS A NEW REPORT PAGE WITH THE TWO HEADING LINES.
+006090*--------------------------------------------------------------
+006100 3100-WRITE-HEADINGS.
+006110     ADD 1 TO WS-PAGE-NUMBER
+006120     MOVE WS-REPORT-DATE-EDIT TO WS-HDG-DATE
+006130     MOVE WS-PAGE-NUMBER      TO WS-HDG-PAGE
+006140
+006150     WRITE RPT-PRINT-LINE FROM WS-HEADING-LINE-1
+006152     PERFORM 3150-CHECK-REPORT-STATUS THRU 3150-EXIT
+006160     WRITE RPT-PRINT-LINE FROM WS-HEADING-LINE-2
+006162     PERFORM 3150-CHECK-REPORT-STATUS THRU 3150-EXIT
+006170     MOVE SPACES TO RPT-PRINT-LINE
+006180     WRITE RPT-PRINT-LINE
+006182     PERFORM 3150-CHECK-REPORT-STATUS THRU 3150-EXIT
+006190
+006200     MOVE 0 TO WS-LINES-ON-PAGE.
+006210 3100-EXIT.
+006220     EXIT.
+006225
+006226*--------------------------------------------------------------
+006227* 3150-CHECK-REPORT-STATUS
+006228*    WARNS IF THE LAST WRITE TO THE PRODUCT PRICE REPORT DID
+006229*    NOT SUCCEED, SO A DISK-FULL OR PERMISSION FAILURE WHILE
+006230*    PRINTING DOESN'T PASS UNNOTICED.
+006231*--------------------------------------------------------------
+006232 3150-CHECK-REPORT-STATUS.
+006233     IF NOT WS-RPT-OK
+006234         DISPLAY "WARNING: could not write product report, "
+006235             "status " WS-RPT-FILE-STATUS
+006236     END-IF.
+006237 3150-EXIT.
+006238     EXIT.
+006239
+006240*--------------------------------------------------------------
+006250* 3200-WRITE-DETAIL-LINE
+006260*    PRINTS ONE PRODUCT LINE, BREAKING TO A NEW PAGE FIRST
+006270*    WHEN THE CURRENT PAGE IS FULL.
+006280*--------------------------------------------------------------
+006290 3200-WRITE-DETAIL-LINE.
+006300     IF WS-LINES-ON-PAGE NOT < WS-MAX-LINES-PER-PAGE
+006310         PERFORM 3100-WRITE-HEADINGS THRU 3100-EXIT
+006320     END-IF
+006330
+006340     MOVE WS-COUNTER       TO WS-DTL-COUNTER
+006350     MOVE WS-PRODUCT-NAME  TO WS-DTL-NAME
+006360     MOVE WS-PRODUCT-PRICE TO WS-DTL-PRICE
+006370
+006380     WRITE RPT-PRINT-LINE FROM WS-DETAIL-LINE
+006385     PERFORM 3150-CHECK-REPORT-STATUS THRU 3150-EXIT
+006390     ADD 1 TO WS-LINES-ON-PAGE.
+006400 3200-EXIT.
+006410     EXIT.
+006420
+006430*--------------------------------------------------------------
+006440* 3300-WRITE-GRAND-TOTAL
+006450*    PRINTS THE GRAND TOTAL LINE AT THE END OF THE REPORT.
+006460*--------------------------------------------------------------
+006470 3300-WRITE-GRAND-TOTAL.
+006480     MOVE SPACES        TO RPT-PRINT-LINE
+006490     WRITE RPT-PRINT-LINE
+006495     PERFORM 3150-CHECK-REPORT-STATUS THRU 3150-EXIT
+006500     MOVE WS-TOTAL-PRICE TO WS-TOT-PRICE
+006510     WRITE RPT-PRINT-LINE FROM WS-TOTAL-LINE
+006515     PERFORM 3150-CHECK-REPORT-STATUS THRU 3150-EXIT.
+006520 3300-EXIT.
+006530     EXIT.
+006540
+006550*--------------------------------------------------------------
+006560* 4000-RECONCILE-TOTALS
+006570*    COMPARES THE PRODUCTS PROCESSED AND THE RUNNING TOTAL
+006580*    AGAINST A PRE-COUNTED CONTROL COUNT AND CONTROL TOTAL,
+006590*    FLAGGING A MISMATCH INSTEAD OF LETTING A MISTYPED PRICE
+006600*    GO UNNOTICED UNTIL IT TURNS UP IN THE BOOKS.
+006610*--------------------------------------------------------------
+006620 4000-RECONCILE-TOTALS.
+006630     IF WS-CONTROL-COUNT = 0
+006640         DISPLAY "Reconciliation skipped - no control total "
+006650             "supplied."
+006660         GO TO 4000-EXIT
+006670     END-IF
+006680
+006690     IF WS-PRODUCTS-PROCESSED = WS-CONTROL-COUNT
+006700       AND WS-TOTAL-PRICE = WS-CONTROL-TOTAL
+006710         DISPLAY "Reconciliation OK - "
+006720             WS-PRODUCTS-PROCESSED " products, total "
+006730             WS-TOTAL-PRICE "."
+006740     ELSE
+006750         DISPLAY "*** RECONCILIATION MISMATCH ***"
+006760         DISPLAY "    Products processed: "
+006770             WS-PRODUCTS-PROCESSED " control count: "
+006780             WS-CONTROL-COUNT
+006790         DISPLAY "    Total price:         "
+006800             WS-TOTAL-PRICE " control total: "
+006810             WS-CONTROL-TOTAL
+006815         MOVE 'Y' TO WS-JOB-FAILED-SWITCH
+006820     END-IF.
+006830 4000-EXIT.
+006840     EXIT.
+006850
+006860*--------------------------------------------------------------
+006870* 9000-TERMINATE
+006880*    CLOSES ALL OPEN FILES BEFORE THE RUN ENDS.
+006890*--------------------------------------------------------------
+006900 9000-TERMINATE.
+006910     CLOSE PRODUCT-MASTER
+006920     CLOSE PRODUCT-REPORT.
+006930 9000-EXIT.
+006940     EXIT.
